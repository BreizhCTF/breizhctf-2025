@@ -1,42 +1,512 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BZHCOBOL.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-DOSSIER-FILE ASSIGN TO "CUSTDOSS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-CUSTOMER-ID
+               FILE STATUS IS WS-DOSSIER-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "RESTART"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RS-CUSTOMER-ID
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT FEE-LEDGER-FILE ASSIGN TO "FEELEDGR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FEE-LEDGER-STATUS.
+           SELECT LETTRE-CODES-FILE ASSIGN TO "LETTREC"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LC-CUSTOMER-ID
+               FILE STATUS IS WS-LETTRE-STATUS.
+           SELECT TRANS-LOG-FILE ASSIGN TO "TRANSLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-LOG-STATUS.
+           SELECT ACCOUNT-OPEN-EXTRACT-FILE ASSIGN TO "ACCTEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCT-EXTRACT-STATUS.
+           SELECT LOCKOUT-FILE ASSIGN TO "LOCKOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOCKOUT-STATUS.
+           SELECT CONFIG-FILE ASSIGN TO "CONFIG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+           SELECT CONSEILLER-FILE ASSIGN TO "CONSEIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CJ-CONSEILLER-ID
+               FILE STATUS IS WS-CONSEIL-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-DOSSIER-FILE.
+       COPY "custdoss.cpy".
+
+       FD  RESTART-FILE.
+       COPY "restart.cpy".
+
+       FD  FEE-LEDGER-FILE.
+       COPY "feerec.cpy".
+
+       FD  LETTRE-CODES-FILE.
+       COPY "lettrec.cpy".
+
+       FD  TRANS-LOG-FILE.
+       COPY "translog.cpy".
+
+       FD  ACCOUNT-OPEN-EXTRACT-FILE.
+       COPY "acctext.cpy".
+
+       FD  LOCKOUT-FILE.
+       COPY "lockout.cpy".
+
+       FD  CONFIG-FILE.
+       COPY "configrec.cpy".
+
+       FD  CONSEILLER-FILE.
+       COPY "conseilrec.cpy".
+
        WORKING-STORAGE SECTION.
-       01 USER-CODE PIC X(20).
-       01 CORRECT-CODE PIC X(20) VALUE "BZHCTF{CoB0l_4_3v3r}".
-       01 WS-MESSAGE PIC X(50).
-       
+       01  WS-DOSSIER-STATUS       PIC XX.
+           88  WS-DOSSIER-OK           VALUE "00".
+           88  WS-DOSSIER-NOT-FOUND    VALUE "23".
+       01  WS-RESTART-STATUS       PIC XX.
+           88  WS-RESTART-OK           VALUE "00".
+           88  WS-RESTART-NOT-FOUND    VALUE "23".
+       01  WS-FEE-LEDGER-STATUS    PIC XX.
+           88  WS-FEE-LEDGER-OK        VALUE "00".
+       01  WS-LETTRE-STATUS        PIC XX.
+           88  WS-LETTRE-OK            VALUE "00".
+           88  WS-LETTRE-NOT-FOUND     VALUE "23".
+       01  WS-TRANS-LOG-STATUS     PIC XX.
+           88  WS-TRANS-LOG-OK         VALUE "00".
+       01  WS-ACCT-EXTRACT-STATUS  PIC XX.
+           88  WS-ACCT-EXTRACT-OK      VALUE "00".
+       01  WS-LOCKOUT-STATUS       PIC XX.
+           88  WS-LOCKOUT-OK           VALUE "00".
+       01  WS-CONFIG-STATUS        PIC XX.
+           88  WS-CONFIG-OK            VALUE "00".
+       01  WS-CONSEIL-STATUS       PIC XX.
+           88  WS-CONSEIL-OK           VALUE "00".
+       01  WS-SCAN-EOF             PIC X(01) VALUE "N".
+           88  WS-SCAN-DONE            VALUE "Y".
+       01  WS-REQUIRE-AVAILABLE    PIC X(01) VALUE "N".
+       01  WS-EXCLUDE-ADVISOR-ID   PIC X(10) VALUE SPACES.
+       01  WS-BEST-ADVISOR-ID      PIC X(10) VALUE SPACES.
+       01  WS-BEST-CASELOAD        PIC 9(05) VALUE 99999.
+       01  WS-BEST-AVAILABLE       PIC X(01) VALUE "N".
+       01  WS-FOUND-ADVISOR        PIC X(01) VALUE "N".
+           88  WS-FOUND-ADVISOR-YES    VALUE "Y".
+       01  WS-NB-ETAPES            PIC 9(02) VALUE 8.
+       01  WS-MAX-ATTEMPTS         PIC 9(02) VALUE 3.
+       01  WS-ATTEMPT-COUNT        PIC 9(02) VALUE ZERO.
+       01  WS-STEP8-DONE           PIC X(01) VALUE "N".
+           88  WS-STEP8-DONE-YES       VALUE "Y".
+       01  WS-CUSTOMER-ID          PIC X(10).
+       01  WS-LAST-STEP-OK         PIC 9(01) VALUE ZERO.
+       01  USER-CODE               PIC X(20).
+       01  WS-MESSAGE               PIC X(50).
+       01  WS-BASE-FEE             PIC 9(05)V99 VALUE 50.00.
+       01  WS-FEE-MULTIPLIER       PIC 9(09) VALUE ZERO.
+       01  WS-FEE-TOTAL            PIC 9(09)V99 VALUE ZERO.
+       01  WS-TODAY                PIC 9(08).
+       01  WS-CODE-RESULT          PIC X(01).
+           88  WS-RESULT-MATCH         VALUE "M".
+           88  WS-RESULT-MISMATCH      VALUE "N".
+           88  WS-RESULT-EXPIRED       VALUE "E".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM READ-CONFIG.
+
            DISPLAY "[BANK-SIMULATOR]".
            DISPLAY "Bienvenue dans le simulateur bancaire ultime !".
+           DISPLAY "Ce dossier comporte " WS-NB-ETAPES " etapes.".
            DISPLAY " ".
-           DISPLAY "Voici les etapes :".
-           DISPLAY "1. Rendez-vous en physique (9h45-10h12 le mardi).".
-           DISPLAY "2. Completez le dossier (bonne chance pour".
-           DISPLAY "   comprendre les formulaires).".
-           DISPLAY "3. Retournez voir votre conseiller".
-           DISPLAY "   (si vous le retrouvez).".
-           DISPLAY "4. Ce n'etait pas le bon dossier,".
-           DISPLAY "   mais on vous l'avait dit, non ? Recommencez".
-           DISPLAY "5. Payez les frais de dossier (x2).".
-           DISPLAY "6. Une lettre devrait arriver d'ici 1-2 ans".
-           DISPLAY "   (ou pas).".
-           DISPLAY "7. Ouvrez-la, un code vous est peut-etre donne".
-           DISPLAY "   (si la poste ne l'a pas egare).".
-           DISPLAY "8. Saisissez le code ci-dessous pour acceder a".
-           DISPLAY "   l'ultime verite.".
-           DISPLAY " ".
-           DISPLAY "SAISIR LE CODE > "
-           ACCEPT USER-CODE.
-           IF USER-CODE = CORRECT-CODE THEN
-               MOVE "Bravo, vous avez triomphe de la bureaucratie !"
-               TO WS-MESSAGE
-           ELSE
-               MOVE "Mauvais code ! Un formulaire supplementaire vous " 
-               TO WS-MESSAGE
-               MOVE "sera envoye." TO WS-MESSAGE
+
+           PERFORM OPEN-FILES.
+
+           DISPLAY "NUMERO DE DOSSIER (ID CLIENT) > ".
+           ACCEPT WS-CUSTOMER-ID.
+           MOVE WS-CUSTOMER-ID TO CD-CUSTOMER-ID.
+           READ CUSTOMER-DOSSIER-FILE
+               KEY IS CD-CUSTOMER-ID
+               INVALID KEY
+                   DISPLAY "Aucun dossier trouve pour ce client."
+                   PERFORM CLOSE-FILES
+                   STOP RUN
+           END-READ.
+           IF CD-STATUS-REJECTED
+               DISPLAY "Dossier bloque suite a un depassement du "
+                   "nombre de tentatives autorisees."
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF.
+
+           PERFORM LOAD-CHECKPOINT.
+           IF WS-LAST-STEP-OK > 0
+               DISPLAY "Reprise apres l'etape " WS-LAST-STEP-OK "."
+           END-IF.
+
+           IF WS-NB-ETAPES >= 1
+               PERFORM STEP1-RDV
+           END-IF.
+           IF WS-NB-ETAPES >= 2
+               PERFORM STEP2-DOSSIER
+           END-IF.
+           IF WS-NB-ETAPES >= 3
+               PERFORM STEP3-CONSEILLER
+           END-IF.
+           IF WS-NB-ETAPES >= 4
+               PERFORM STEP4-MAUVAIS-DOSSIER
+           END-IF.
+           IF WS-NB-ETAPES >= 5
+               PERFORM STEP5-FRAIS-DOSSIER
            END-IF.
-           DISPLAY WS-MESSAGE.
+           IF WS-NB-ETAPES >= 6
+               PERFORM STEP6-ATTENTE-LETTRE
+           END-IF.
+           IF WS-NB-ETAPES >= 7
+               PERFORM STEP7-OUVERTURE-LETTRE
+           END-IF.
+           IF WS-NB-ETAPES >= 8
+               PERFORM STEP8-CODE
+           END-IF.
+
+           PERFORM CLOSE-FILES.
            STOP RUN.
+
+       READ-CONFIG.
+           OPEN INPUT CONFIG-FILE.
+           IF NOT WS-CONFIG-OK
+               DISPLAY "Impossible d'ouvrir le fichier de config."
+               STOP RUN
+           END-IF.
+           READ CONFIG-FILE
+               AT END
+                   DISPLAY "Config vide, valeurs par defaut retenues."
+               NOT AT END
+                   MOVE CFG-NB-ETAPES TO WS-NB-ETAPES
+                   MOVE CFG-BASE-FEE TO WS-BASE-FEE
+                   MOVE CFG-MAX-ATTEMPTS TO WS-MAX-ATTEMPTS
+                   IF WS-MAX-ATTEMPTS > 29
+                       DISPLAY "CFG-MAX-ATTEMPTS depasse la limite "
+                           "supportee par le calcul des frais, "
+                           "plafonne a 29."
+                       MOVE 29 TO WS-MAX-ATTEMPTS
+                   END-IF
+           END-READ.
+           CLOSE CONFIG-FILE.
+
+       OPEN-FILES.
+           OPEN I-O CUSTOMER-DOSSIER-FILE.
+           IF NOT WS-DOSSIER-OK
+               DISPLAY "Impossible d'ouvrir le dossier client."
+               STOP RUN
+           END-IF.
+           OPEN I-O RESTART-FILE.
+           IF NOT WS-RESTART-OK
+               DISPLAY "Impossible d'ouvrir le fichier de reprise."
+               STOP RUN
+           END-IF.
+           OPEN EXTEND FEE-LEDGER-FILE.
+           IF NOT WS-FEE-LEDGER-OK
+               DISPLAY "Impossible d'ouvrir le grand livre des frais."
+               STOP RUN
+           END-IF.
+           OPEN INPUT LETTRE-CODES-FILE.
+           IF NOT WS-LETTRE-OK
+               DISPLAY "Impossible d'ouvrir les codes de la lettre."
+               STOP RUN
+           END-IF.
+           OPEN EXTEND TRANS-LOG-FILE.
+           IF NOT WS-TRANS-LOG-OK
+               DISPLAY "Impossible d'ouvrir le journal des tentatives."
+               STOP RUN
+           END-IF.
+           OPEN EXTEND ACCOUNT-OPEN-EXTRACT-FILE.
+           IF NOT WS-ACCT-EXTRACT-OK
+               DISPLAY "Impossible d'ouvrir l'extrait d'ouverture."
+               STOP RUN
+           END-IF.
+           OPEN EXTEND LOCKOUT-FILE.
+           IF NOT WS-LOCKOUT-OK
+               DISPLAY "Impossible d'ouvrir le fichier de blocage."
+               STOP RUN
+           END-IF.
+           OPEN I-O CONSEILLER-FILE.
+           IF NOT WS-CONSEIL-OK
+               DISPLAY "Impossible d'ouvrir le fichier des conseillers."
+               STOP RUN
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-DOSSIER-FILE.
+           CLOSE RESTART-FILE.
+           CLOSE FEE-LEDGER-FILE.
+           CLOSE LETTRE-CODES-FILE.
+           CLOSE TRANS-LOG-FILE.
+           CLOSE ACCOUNT-OPEN-EXTRACT-FILE.
+           CLOSE LOCKOUT-FILE.
+           CLOSE CONSEILLER-FILE.
+
+       LOAD-CHECKPOINT.
+           MOVE WS-CUSTOMER-ID TO RS-CUSTOMER-ID.
+           READ RESTART-FILE
+               KEY IS RS-CUSTOMER-ID
+               INVALID KEY
+                   MOVE ZERO TO WS-LAST-STEP-OK
+               NOT INVALID KEY
+                   MOVE RS-LAST-STEP-OK TO WS-LAST-STEP-OK
+           END-READ.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-CUSTOMER-ID TO RS-CUSTOMER-ID.
+           MOVE WS-LAST-STEP-OK TO RS-LAST-STEP-OK.
+           REWRITE RESTART-RECORD
+               INVALID KEY
+                   WRITE RESTART-RECORD
+           END-REWRITE.
+
+       STEP1-RDV.
+           IF WS-LAST-STEP-OK < 1
+               DISPLAY "1. Rendez-vous en physique"
+               DISPLAY "   (9h45-10h12 le mardi)."
+               MOVE 1 TO WS-LAST-STEP-OK
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+       STEP2-DOSSIER.
+           IF WS-LAST-STEP-OK < 2
+               DISPLAY "2. Completez le dossier (bonne chance pour"
+               DISPLAY "   comprendre les formulaires)."
+               MOVE 2 TO WS-LAST-STEP-OK
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+       STEP3-CONSEILLER.
+           IF WS-LAST-STEP-OK < 3
+               DISPLAY "3. Retournez voir votre conseiller"
+               DISPLAY "   (si vous le retrouvez)."
+               PERFORM ASSIGN-CONSEILLER
+               MOVE 3 TO WS-LAST-STEP-OK
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+       ASSIGN-CONSEILLER.
+           MOVE "N" TO WS-FOUND-ADVISOR.
+           MOVE 99999 TO WS-BEST-CASELOAD.
+           MOVE SPACES TO WS-BEST-ADVISOR-ID.
+           MOVE SPACES TO WS-EXCLUDE-ADVISOR-ID.
+           MOVE "N" TO WS-REQUIRE-AVAILABLE.
+           PERFORM SCAN-BRANCH-ADVISORS.
+           IF WS-FOUND-ADVISOR-YES AND WS-BEST-AVAILABLE = "N"
+               DISPLAY "Conseiller assigne indisponible, escalade..."
+               MOVE WS-BEST-ADVISOR-ID TO WS-EXCLUDE-ADVISOR-ID
+               MOVE "N" TO WS-FOUND-ADVISOR
+               MOVE 99999 TO WS-BEST-CASELOAD
+               MOVE "Y" TO WS-REQUIRE-AVAILABLE
+               PERFORM SCAN-BRANCH-ADVISORS
+           END-IF.
+           IF WS-FOUND-ADVISOR-YES
+               MOVE WS-BEST-ADVISOR-ID TO CD-ADVISOR-ID
+               REWRITE CUSTOMER-DOSSIER-RECORD
+               MOVE WS-BEST-ADVISOR-ID TO CJ-CONSEILLER-ID
+               READ CONSEILLER-FILE
+                   KEY IS CJ-CONSEILLER-ID
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       ADD 1 TO CJ-CASELOAD
+                       REWRITE CONSEILLER-RECORD
+               END-READ
+               DISPLAY "Conseiller assigne : " WS-BEST-ADVISOR-ID
+           ELSE
+               DISPLAY "Aucun conseiller disponible pour votre agence."
+           END-IF.
+
+       SCAN-BRANCH-ADVISORS.
+           MOVE "N" TO WS-SCAN-EOF.
+           MOVE LOW-VALUES TO CJ-CONSEILLER-ID.
+           START CONSEILLER-FILE
+               KEY IS NOT LESS THAN CJ-CONSEILLER-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-SCAN-EOF
+           END-START.
+           PERFORM UNTIL WS-SCAN-DONE
+               READ CONSEILLER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-SCAN-EOF
+                   NOT AT END
+                       IF CJ-BRANCH = CD-BRANCH
+                               AND CJ-CONSEILLER-ID
+                                   NOT = WS-EXCLUDE-ADVISOR-ID
+                               AND (WS-REQUIRE-AVAILABLE = "N"
+                                   OR CJ-AVAILABLE = "Y")
+                               AND CJ-CASELOAD < WS-BEST-CASELOAD
+                           MOVE CJ-CASELOAD TO WS-BEST-CASELOAD
+                           MOVE CJ-CONSEILLER-ID TO WS-BEST-ADVISOR-ID
+                           MOVE CJ-AVAILABLE TO WS-BEST-AVAILABLE
+                           MOVE "Y" TO WS-FOUND-ADVISOR
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       STEP4-MAUVAIS-DOSSIER.
+           IF WS-LAST-STEP-OK < 4
+               DISPLAY "4. Ce n'etait pas le bon dossier,"
+               DISPLAY "   mais on vous l'avait dit, non ? Recommencez"
+               MOVE 4 TO WS-LAST-STEP-OK
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+       STEP5-FRAIS-DOSSIER.
+           IF WS-LAST-STEP-OK < 5
+               DISPLAY "5. Payez les frais de dossier (x2)."
+               MOVE 5 TO WS-LAST-STEP-OK
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+       STEP6-ATTENTE-LETTRE.
+           IF WS-LAST-STEP-OK < 6
+               DISPLAY "6. Une lettre devrait arriver d'ici 1-2 ans"
+               DISPLAY "   (ou pas)."
+               MOVE 6 TO WS-LAST-STEP-OK
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+       STEP7-OUVERTURE-LETTRE.
+           IF WS-LAST-STEP-OK < 7
+               DISPLAY "7. Ouvrez-la, un code vous est peut-etre donne"
+               DISPLAY "   (si la poste ne l'a pas egare)."
+               MOVE 7 TO WS-LAST-STEP-OK
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+       STEP8-CODE.
+           IF WS-LAST-STEP-OK < 8
+               DISPLAY "8. Saisissez le code ci-dessous pour acceder a"
+               DISPLAY "   l'ultime verite."
+               DISPLAY " "
+               MOVE ZERO TO WS-ATTEMPT-COUNT
+               MOVE "N" TO WS-STEP8-DONE
+               PERFORM UNTIL WS-STEP8-DONE-YES
+                       OR WS-ATTEMPT-COUNT >= WS-MAX-ATTEMPTS
+                   ADD 1 TO WS-ATTEMPT-COUNT
+                   DISPLAY "SAISIR LE CODE (tentative " WS-ATTEMPT-COUNT
+                       " / " WS-MAX-ATTEMPTS ") > "
+                   ACCEPT USER-CODE
+                   PERFORM VALIDATE-CODE
+                   PERFORM LOG-ATTEMPT
+                   EVALUATE TRUE
+                       WHEN WS-RESULT-MATCH
+                           PERFORM HANDLE-MATCH
+                       WHEN WS-RESULT-EXPIRED
+                           PERFORM HANDLE-EXPIRED
+                       WHEN OTHER
+                           PERFORM HANDLE-MISMATCH
+                   END-EVALUATE
+                   DISPLAY WS-MESSAGE
+               END-PERFORM
+               IF NOT WS-STEP8-DONE-YES
+                   PERFORM RECORD-LOCKOUT
+               END-IF
+           END-IF.
+
+       HANDLE-MATCH.
+           MOVE "Bravo, vous avez triomphe de la bureaucratie !"
+               TO WS-MESSAGE.
+           MOVE 8 TO WS-LAST-STEP-OK.
+           PERFORM SAVE-CHECKPOINT.
+           MOVE LC-ISSUED-CODE TO CD-ISSUED-CODE.
+           SET CD-STATUS-VALIDATED TO TRUE.
+           REWRITE CUSTOMER-DOSSIER-RECORD.
+           PERFORM EMIT-ACCOUNT-EXTRACT.
+           MOVE "Y" TO WS-STEP8-DONE.
+
+       HANDLE-EXPIRED.
+           MOVE "EXPIRED-CODE : votre code n'est plus valide."
+               TO WS-MESSAGE.
+           PERFORM POST-FRAIS-DOSSIER.
+
+       HANDLE-MISMATCH.
+           MOVE "Mauvais code ! Un formulaire supplementaire "
+               TO WS-MESSAGE.
+           PERFORM POST-FRAIS-DOSSIER.
+
+       VALIDATE-CODE.
+           MOVE WS-CUSTOMER-ID TO LC-CUSTOMER-ID.
+           READ LETTRE-CODES-FILE
+               KEY IS LC-CUSTOMER-ID
+               INVALID KEY
+                   MOVE "N" TO WS-CODE-RESULT
+               NOT INVALID KEY
+                   IF USER-CODE NOT = LC-ISSUED-CODE
+                       MOVE "N" TO WS-CODE-RESULT
+                   ELSE
+                       MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+                       IF WS-TODAY > LC-EXPIRY-DATE
+                           MOVE "E" TO WS-CODE-RESULT
+                       ELSE
+                           MOVE "M" TO WS-CODE-RESULT
+                       END-IF
+                   END-IF
+           END-READ.
+
+       EMIT-ACCOUNT-EXTRACT.
+           MOVE WS-CUSTOMER-ID TO AE-CUSTOMER-ID.
+           MOVE CD-BRANCH TO AE-BRANCH.
+           MOVE FUNCTION CURRENT-DATE TO AE-VALIDATED-TIMESTAMP.
+           MOVE WS-CUSTOMER-ID TO AE-DOSSIER-REF.
+           WRITE ACCOUNT-OPEN-EXTRACT-RECORD.
+
+       LOG-ATTEMPT.
+           MOVE FUNCTION CURRENT-DATE TO TL-TIMESTAMP.
+           MOVE WS-CUSTOMER-ID TO TL-USER-ID.
+           MOVE USER-CODE TO TL-CODE-ENTERED.
+           MOVE WS-CODE-RESULT TO TL-RESULT.
+           MOVE CD-BRANCH TO TL-BRANCH.
+           WRITE TRANS-LOG-RECORD.
+
+       RECORD-LOCKOUT.
+           MOVE WS-CUSTOMER-ID TO LK-CUSTOMER-ID.
+           MOVE WS-ATTEMPT-COUNT TO LK-ATTEMPT-COUNT.
+           MOVE FUNCTION CURRENT-DATE TO LK-LOCKOUT-TIMESTAMP.
+           WRITE LOCKOUT-RECORD.
+           SET CD-STATUS-REJECTED TO TRUE.
+           REWRITE CUSTOMER-DOSSIER-RECORD.
+           DISPLAY "Nombre maximum de tentatives atteint. Dossier "
+               "bloque.".
+
+       POST-FRAIS-DOSSIER.
+           ADD 1 TO CD-RESUBMIT-COUNT.
+           REWRITE CUSTOMER-DOSSIER-RECORD.
+           MOVE WS-CUSTOMER-ID TO FR-CUSTOMER-ID.
+           MOVE WS-BASE-FEE TO FR-BASE-FEE.
+           MOVE CD-RESUBMIT-COUNT TO FR-RESUBMIT-COUNT.
+           COMPUTE WS-FEE-MULTIPLIER = 2 ** CD-RESUBMIT-COUNT
+               ON SIZE ERROR
+                   MOVE 999999999 TO WS-FEE-MULTIPLIER
+                   DISPLAY "ATTENTION : multiplicateur de frais hors "
+                       "limites, plafonne."
+           END-COMPUTE.
+           COMPUTE FR-COMPUTED-FEE =
+               WS-BASE-FEE * WS-FEE-MULTIPLIER
+               ON SIZE ERROR
+                   MOVE 999999999.99 TO FR-COMPUTED-FEE
+                   DISPLAY "ATTENTION : frais de dossier hors limites, "
+                       "plafonne."
+           END-COMPUTE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO FR-POSTING-DATE.
+           WRITE FEE-RECORD.
+           ADD FR-COMPUTED-FEE TO WS-FEE-TOTAL
+               ON SIZE ERROR
+                   MOVE 999999999.99 TO WS-FEE-TOTAL
+                   DISPLAY "ATTENTION : total des frais hors limites, "
+                       "plafonne."
+           END-ADD.
+           DISPLAY "Frais de dossier factures (dossier resoumis x"
+               CD-RESUBMIT-COUNT ") : " FR-COMPUTED-FEE.
+           DISPLAY "Total des frais factures cette session : "
+               WS-FEE-TOTAL.
