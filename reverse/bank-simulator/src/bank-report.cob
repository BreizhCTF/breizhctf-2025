@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BZHRPT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-LOG-FILE ASSIGN TO "TRANSLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-LOG-STATUS.
+           SELECT LETTRE-CODES-FILE ASSIGN TO "LETTREC"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LC-CUSTOMER-ID
+               FILE STATUS IS WS-LETTRE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "DAILYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-LOG-FILE.
+       COPY "translog.cpy".
+
+       FD  LETTRE-CODES-FILE.
+       COPY "lettrec.cpy".
+
+       FD  REPORT-FILE.
+       COPY "rptline.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-LOG-STATUS     PIC XX.
+           88  WS-TRANS-LOG-OK         VALUE "00".
+           88  WS-TRANS-LOG-EOF        VALUE "10".
+       01  WS-LETTRE-STATUS        PIC XX.
+           88  WS-LETTRE-OK            VALUE "00".
+           88  WS-LETTRE-EOF           VALUE "10".
+       01  WS-REPORT-STATUS        PIC XX.
+           88  WS-REPORT-OK            VALUE "00".
+
+       01  WS-TODAY                PIC 9(08).
+
+       01  WS-BRANCH-COUNT         PIC 9(02) VALUE ZERO.
+       01  WS-BRANCH-TABLE.
+           05  WS-BRANCH-ENTRY OCCURS 50 TIMES
+                       INDEXED BY BR-IDX.
+               10  WBT-BRANCH              PIC X(10).
+               10  WBT-SUCCESS-COUNT       PIC 9(05) VALUE ZERO.
+               10  WBT-FAILURE-COUNT       PIC 9(05) VALUE ZERO.
+               10  WBT-EXPIRED-COUNT       PIC 9(05) VALUE ZERO.
+               10  WBT-NO-RETRY-COUNT      PIC 9(05) VALUE ZERO.
+       01  WS-CUR-BRANCH-IDX       PIC 9(02).
+
+       01  WS-CUST-COUNT           PIC 9(03) VALUE ZERO.
+       01  WS-CUST-TABLE.
+           05  WS-CUST-ENTRY OCCURS 500 TIMES
+                       INDEXED BY CUST-IDX.
+               10  WCT-CUSTOMER-ID         PIC X(10).
+               10  WCT-BRANCH              PIC X(10).
+               10  WCT-ATTEMPTS            PIC 9(03) VALUE ZERO.
+               10  WCT-SUCCESS             PIC X(01) VALUE "N".
+       01  WS-CUR-CUST-IDX         PIC 9(03).
+
+       01  WS-TOTAL-CODES-ISSUED   PIC 9(05) VALUE ZERO.
+       01  WS-TOTAL-CODES-EXPIRED  PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "[BZHRPT01] Rapport journalier des dossiers".
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY.
+           PERFORM OPEN-REPORT-FILES.
+           PERFORM SCAN-TRANS-LOG.
+           PERFORM SCAN-LETTRE-CODES.
+           PERFORM COMPUTE-NO-RETRY-COUNTS.
+           PERFORM PRINT-REPORT.
+           PERFORM CLOSE-REPORT-FILES.
+           STOP RUN.
+
+       OPEN-REPORT-FILES.
+           OPEN INPUT TRANS-LOG-FILE.
+           IF NOT WS-TRANS-LOG-OK
+               DISPLAY "Impossible d'ouvrir le journal des tentatives."
+               STOP RUN
+           END-IF.
+           OPEN INPUT LETTRE-CODES-FILE.
+           IF NOT WS-LETTRE-OK
+               DISPLAY "Impossible d'ouvrir les codes de la lettre."
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF NOT WS-REPORT-OK
+               DISPLAY "Impossible de creer le rapport journalier."
+               STOP RUN
+           END-IF.
+
+       CLOSE-REPORT-FILES.
+           CLOSE TRANS-LOG-FILE.
+           CLOSE LETTRE-CODES-FILE.
+           CLOSE REPORT-FILE.
+
+       SCAN-TRANS-LOG.
+           PERFORM UNTIL WS-TRANS-LOG-EOF
+               READ TRANS-LOG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF TL-TIMESTAMP (1:8) = WS-TODAY
+                           PERFORM FIND-OR-ADD-BRANCH
+                           IF WS-CUR-BRANCH-IDX NOT = ZERO
+                               PERFORM TALLY-BRANCH-RESULT
+                           END-IF
+                           PERFORM FIND-OR-ADD-CUSTOMER
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       FIND-OR-ADD-BRANCH.
+           SET WS-CUR-BRANCH-IDX TO ZERO.
+           SET BR-IDX TO 1.
+           SEARCH WS-BRANCH-ENTRY
+               AT END
+                   CONTINUE
+               WHEN BR-IDX > WS-BRANCH-COUNT
+                   CONTINUE
+               WHEN WBT-BRANCH (BR-IDX) = TL-BRANCH
+                   MOVE BR-IDX TO WS-CUR-BRANCH-IDX
+           END-SEARCH.
+           IF WS-CUR-BRANCH-IDX = ZERO
+               IF WS-BRANCH-COUNT >= 50
+                   DISPLAY "WS-BRANCH-TABLE pleine (50), agence "
+                       TL-BRANCH " ignoree dans le rapport."
+               ELSE
+                   ADD 1 TO WS-BRANCH-COUNT
+                   SET BR-IDX TO WS-BRANCH-COUNT
+                   MOVE TL-BRANCH TO WBT-BRANCH (BR-IDX)
+                   MOVE BR-IDX TO WS-CUR-BRANCH-IDX
+               END-IF
+           END-IF.
+
+       TALLY-BRANCH-RESULT.
+           SET BR-IDX TO WS-CUR-BRANCH-IDX.
+           EVALUATE TRUE
+               WHEN TL-RESULT-MATCH
+                   ADD 1 TO WBT-SUCCESS-COUNT (BR-IDX)
+               WHEN TL-RESULT-EXPIRED
+                   ADD 1 TO WBT-EXPIRED-COUNT (BR-IDX)
+               WHEN OTHER
+                   ADD 1 TO WBT-FAILURE-COUNT (BR-IDX)
+           END-EVALUATE.
+
+       FIND-OR-ADD-CUSTOMER.
+           SET WS-CUR-CUST-IDX TO ZERO.
+           SET CUST-IDX TO 1.
+           SEARCH WS-CUST-ENTRY
+               AT END
+                   CONTINUE
+               WHEN CUST-IDX > WS-CUST-COUNT
+                   CONTINUE
+               WHEN WCT-CUSTOMER-ID (CUST-IDX) = TL-USER-ID
+                   MOVE CUST-IDX TO WS-CUR-CUST-IDX
+           END-SEARCH.
+           IF WS-CUR-CUST-IDX = ZERO
+               IF WS-CUST-COUNT >= 500
+                   DISPLAY "WS-CUST-TABLE pleine (500), client "
+                       TL-USER-ID " ignore dans le rapport."
+               ELSE
+                   ADD 1 TO WS-CUST-COUNT
+                   SET CUST-IDX TO WS-CUST-COUNT
+                   MOVE TL-USER-ID TO WCT-CUSTOMER-ID (CUST-IDX)
+                   MOVE TL-BRANCH TO WCT-BRANCH (CUST-IDX)
+                   MOVE CUST-IDX TO WS-CUR-CUST-IDX
+               END-IF
+           END-IF.
+           IF WS-CUR-CUST-IDX NOT = ZERO
+               SET CUST-IDX TO WS-CUR-CUST-IDX
+               ADD 1 TO WCT-ATTEMPTS (CUST-IDX)
+               IF TL-RESULT-MATCH
+                   MOVE "Y" TO WCT-SUCCESS (CUST-IDX)
+               END-IF
+           END-IF.
+
+       SCAN-LETTRE-CODES.
+           PERFORM UNTIL WS-LETTRE-EOF
+               READ LETTRE-CODES-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-CODES-ISSUED
+                       IF WS-TODAY > LC-EXPIRY-DATE
+                           ADD 1 TO WS-TOTAL-CODES-EXPIRED
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       COMPUTE-NO-RETRY-COUNTS.
+           PERFORM VARYING CUST-IDX FROM 1 BY 1
+                   UNTIL CUST-IDX > WS-CUST-COUNT
+               IF WCT-ATTEMPTS (CUST-IDX) = 1
+                       AND WCT-SUCCESS (CUST-IDX) = "N"
+                   PERFORM VARYING BR-IDX FROM 1 BY 1
+                           UNTIL BR-IDX > WS-BRANCH-COUNT
+                       IF WBT-BRANCH (BR-IDX) = WCT-BRANCH (CUST-IDX)
+                           ADD 1 TO WBT-NO-RETRY-COUNT (BR-IDX)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       PRINT-REPORT.
+           MOVE SPACES TO RL-TEXT-VIEW.
+           STRING "RAPPORT JOURNALIER BZHCOBOL - " WS-TODAY
+               DELIMITED BY SIZE INTO RL-TEXT-VIEW.
+           WRITE REPORT-LINE-RECORD.
+           DISPLAY RL-TEXT-VIEW.
+
+           MOVE "BRANCHE   SUCCES ECHECS PERIMES SANS-RETOUR"
+               TO RL-TEXT-VIEW.
+           WRITE REPORT-LINE-RECORD.
+           DISPLAY RL-TEXT-VIEW.
+
+           PERFORM VARYING BR-IDX FROM 1 BY 1
+                   UNTIL BR-IDX > WS-BRANCH-COUNT
+               MOVE SPACES TO REPORT-LINE-RECORD
+               MOVE WBT-BRANCH (BR-IDX) TO RL-BRANCH
+               MOVE WBT-SUCCESS-COUNT (BR-IDX) TO RL-SUCCESS-COUNT
+               MOVE WBT-FAILURE-COUNT (BR-IDX) TO RL-FAILURE-COUNT
+               MOVE WBT-EXPIRED-COUNT (BR-IDX) TO RL-EXPIRED-COUNT
+               MOVE WBT-NO-RETRY-COUNT (BR-IDX) TO RL-NO-RETRY-COUNT
+               WRITE REPORT-LINE-RECORD
+               DISPLAY RL-TEXT-VIEW
+           END-PERFORM.
+
+           MOVE SPACES TO RL-TEXT-VIEW.
+           STRING "Codes emis (LETTRE-CODES) : "
+               WS-TOTAL-CODES-ISSUED
+               "  dont perimes a ce jour : " WS-TOTAL-CODES-EXPIRED
+               DELIMITED BY SIZE INTO RL-TEXT-VIEW.
+           WRITE REPORT-LINE-RECORD.
+           DISPLAY RL-TEXT-VIEW.
