@@ -0,0 +1,10 @@
+      *****************************************************************
+      * LOCKOUT.CPY
+      * Record layout for the LOCKOUT-FILE. One record is appended
+      * whenever a customer exhausts the configured maximum number of
+      * code-entry attempts without a match.
+      *****************************************************************
+       01  LOCKOUT-RECORD.
+           05  LK-CUSTOMER-ID          PIC X(10).
+           05  LK-ATTEMPT-COUNT        PIC 9(02).
+           05  LK-LOCKOUT-TIMESTAMP    PIC X(21).
