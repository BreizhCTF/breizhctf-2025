@@ -0,0 +1,13 @@
+      *****************************************************************
+      * FEEREC.CPY
+      * Record layout for the FEE-LEDGER file. One record is posted
+      * every time a dossier is rejected and has to be resubmitted;
+      * FR-COMPUTED-FEE applies the x2-per-resubmission penalty on
+      * top of the base "frais de dossier".
+      *****************************************************************
+       01  FEE-RECORD.
+           05  FR-CUSTOMER-ID          PIC X(10).
+           05  FR-BASE-FEE             PIC 9(05)V99.
+           05  FR-RESUBMIT-COUNT       PIC 9(03).
+           05  FR-COMPUTED-FEE         PIC 9(09)V99.
+           05  FR-POSTING-DATE         PIC 9(08).
