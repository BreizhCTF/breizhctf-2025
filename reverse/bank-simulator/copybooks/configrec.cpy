@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CONFIGREC.CPY
+      * Record layout for the CONFIG-FILE parameter file: the
+      * constants that used to be compiled-in WORKING-STORAGE VALUE
+      * clauses (etape count, base frais-de-dossier, retry cap), read
+      * once at the top of MAIN-PROCEDURE so they can be tuned without
+      * a recompile.
+      *****************************************************************
+       01  CONFIG-RECORD.
+           05  CFG-NB-ETAPES           PIC 9(02).
+           05  CFG-BASE-FEE            PIC 9(05)V99.
+           05  CFG-MAX-ATTEMPTS        PIC 9(02).
