@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CONSEILREC.CPY
+      * Record layout for the CONSEILLER-FILE. One record per advisor,
+      * keyed by advisor id, tracking which branch they work in, how
+      * many dossiers they currently carry, and whether they are
+      * available to take on a new one.
+      *****************************************************************
+       01  CONSEILLER-RECORD.
+           05  CJ-CONSEILLER-ID        PIC X(10).
+           05  CJ-NAME                 PIC X(30).
+           05  CJ-BRANCH               PIC X(10).
+           05  CJ-CASELOAD             PIC 9(05).
+           05  CJ-AVAILABLE            PIC X(01).
+               88  CJ-IS-AVAILABLE         VALUE "Y".
+               88  CJ-IS-UNAVAILABLE       VALUE "N".
