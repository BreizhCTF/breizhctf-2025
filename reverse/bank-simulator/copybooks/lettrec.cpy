@@ -0,0 +1,12 @@
+      *****************************************************************
+      * LETTREC.CPY
+      * Record layout for the LETTRE-CODES file: the code sent out in
+      * the "1-2 ans" letter, keyed by customer id, with the issue and
+      * expiry dates that make it go stale. This is the authoritative
+      * source BZHCOBOL validates USER-CODE against.
+      *****************************************************************
+       01  LETTRE-CODE-RECORD.
+           05  LC-CUSTOMER-ID          PIC X(10).
+           05  LC-ISSUED-CODE          PIC X(20).
+           05  LC-ISSUE-DATE           PIC 9(08).
+           05  LC-EXPIRY-DATE          PIC 9(08).
