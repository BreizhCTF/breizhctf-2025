@@ -0,0 +1,11 @@
+      *****************************************************************
+      * ACCTEXT.CPY
+      * Fixed-width record for the ACCOUNT-OPEN-EXTRACT file. Written
+      * once per customer who clears BZHCOBOL's verification, for a
+      * downstream account-opening batch job to pick up.
+      *****************************************************************
+       01  ACCOUNT-OPEN-EXTRACT-RECORD.
+           05  AE-CUSTOMER-ID          PIC X(10).
+           05  AE-BRANCH               PIC X(10).
+           05  AE-VALIDATED-TIMESTAMP  PIC X(21).
+           05  AE-DOSSIER-REF          PIC X(10).
