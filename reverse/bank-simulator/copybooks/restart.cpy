@@ -0,0 +1,10 @@
+      *****************************************************************
+      * RESTART.CPY
+      * Checkpoint record for the RESTART-FILE. Records the highest
+      * etape a given customer has already completed, keyed by
+      * customer id, so a re-run after a rejection resumes at the
+      * step after the last one that succeeded instead of etape 1.
+      *****************************************************************
+       01  RESTART-RECORD.
+           05  RS-CUSTOMER-ID          PIC X(10).
+           05  RS-LAST-STEP-OK         PIC 9(01).
