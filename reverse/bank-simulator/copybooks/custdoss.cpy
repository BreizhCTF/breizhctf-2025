@@ -0,0 +1,17 @@
+      *****************************************************************
+      * CUSTDOSS.CPY
+      * Record layout for the CUSTOMER-DOSSIER master file, keyed by
+      * customer id. One record per applicant "dossier" processed by
+      * BZHCOBOL.
+      *****************************************************************
+       01  CUSTOMER-DOSSIER-RECORD.
+           05  CD-CUSTOMER-ID          PIC X(10).
+           05  CD-CUSTOMER-NAME        PIC X(30).
+           05  CD-BRANCH               PIC X(10).
+           05  CD-STATUS               PIC X(01).
+               88  CD-STATUS-PENDING       VALUE "P".
+               88  CD-STATUS-VALIDATED     VALUE "V".
+               88  CD-STATUS-REJECTED      VALUE "R".
+           05  CD-ISSUED-CODE          PIC X(20).
+           05  CD-RESUBMIT-COUNT       PIC 9(03).
+           05  CD-ADVISOR-ID           PIC X(10).
