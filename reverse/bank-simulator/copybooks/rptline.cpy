@@ -0,0 +1,19 @@
+      *****************************************************************
+      * RPTLINE.CPY
+      * Print-line layout for the BZHRPT01 daily summary report: one
+      * detail line per branch with success / failure / expired-code
+      * counts, plus a count of dossiers that never got a second
+      * attempt after failing.
+      *****************************************************************
+       01  REPORT-LINE-RECORD.
+           05  RL-BRANCH               PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RL-SUCCESS-COUNT        PIC Z(4)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RL-FAILURE-COUNT        PIC Z(4)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RL-EXPIRED-COUNT        PIC Z(4)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RL-NO-RETRY-COUNT       PIC Z(4)9.
+           05  FILLER                  PIC X(42) VALUE SPACES.
+       01  RL-TEXT-VIEW REDEFINES REPORT-LINE-RECORD PIC X(80).
