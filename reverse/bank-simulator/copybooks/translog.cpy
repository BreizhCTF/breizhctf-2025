@@ -0,0 +1,16 @@
+      *****************************************************************
+      * TRANSLOG.CPY
+      * Record layout for the TRANS-LOG audit trail. One record is
+      * appended for every code-entry attempt, whatever the outcome,
+      * so compliance can reconstruct how many attempts a dossier
+      * took and how the branch performed.
+      *****************************************************************
+       01  TRANS-LOG-RECORD.
+           05  TL-TIMESTAMP            PIC X(21).
+           05  TL-USER-ID              PIC X(10).
+           05  TL-CODE-ENTERED         PIC X(20).
+           05  TL-RESULT               PIC X(01).
+               88  TL-RESULT-MATCH         VALUE "M".
+               88  TL-RESULT-MISMATCH      VALUE "N".
+               88  TL-RESULT-EXPIRED       VALUE "E".
+           05  TL-BRANCH               PIC X(10).
